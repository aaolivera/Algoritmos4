@@ -1,41 +1,71 @@
 		identification division.
 		program-id. Program1.
-		
+
 		ENVIRONMENT division.
 		configuration section.
 
 		input-output section.
 		file-control.
 		     select CONSOR-1
-		     assign to disk "C:\CONSOR-1.txt"
+		     assign to dynamic WS-PATH-CONSOR-1
              organization is line sequential
              file status is fs-CONSOR-1.
-             
+
              select CONSOR-2
-		     assign to disk "C:\CONSOR-2.txt"
+		     assign to dynamic WS-PATH-CONSOR-2
              organization is line sequential
              file status is fs-CONSOR-2.
-             
+
              select CONSOR-3
-		     assign to disk "C:\CONSOR-3.txt"
+		     assign to dynamic WS-PATH-CONSOR-3
              organization is line sequential
              file status is fs-CONSOR-3.
-             
+
+             select CONSOR-4
+		     assign to dynamic WS-PATH-CONSOR-4
+             organization is line sequential
+             file status is fs-CONSOR-4.
+
+             select CONSOR-5
+		     assign to dynamic WS-PATH-CONSOR-5
+             organization is line sequential
+             file status is fs-CONSOR-5.
+
 	         select CUENTAS
-		     assign to disk "C:\CUENTAS.txt"
+		     assign to dynamic WS-PATH-CUENTAS
              organization is line sequential
              file status is fs-CUENTAS.
-             
+
              select ESTADO
-		     assign to disk "C:\ESTADO.txt"
+		     assign to dynamic WS-PATH-ESTADO
              organization is line sequential
              file status is fs-ESTADO.
-             
+
              select MAESTRO
-		     assign to disk "C:\temp\MAESTRO.txt"
+		     assign to dynamic WS-PATH-MAESTRO
              organization is line sequential
              file status is fs-MAESTRO.
-             
+
+             select MAESTRO-CSV
+             assign to dynamic WS-PATH-MAESTRO-CSV
+             organization is line sequential
+             file status is fs-MAESTRO-CSV.
+
+             select CONTROL-RUN
+             assign to dynamic WS-PATH-CONTROL
+             organization is line sequential
+             file status is fs-CONTROL.
+
+             select CONSORLIST
+             assign to dynamic WS-PATH-CONSORLIST
+             organization is line sequential
+             file status is fs-CONSORLIST.
+
+             select CHECKPOINT
+             assign to dynamic WS-PATH-CHECKPOINT
+             organization is line sequential
+             file status is fs-CHECKPOINT.
+
 		DATA division.
 		file section.
 		fd CONSOR-1.
@@ -47,7 +77,7 @@
              03 NOMBRE-CONSORCIO pic x(30).
              03 TEL pic x(15).
              03 DIR pic x(30).
-        
+
         fd CONSOR-2.
 		01 REG_CONSOR-2.
 		     03 CUIT-CO pic 9(15).
@@ -57,7 +87,7 @@
              03 NOMBRE-CONSORCIO pic x(30).
              03 TEL pic x(15).
              03 DIR pic x(30).
-             
+
         fd CONSOR-3.
 		01 REG_CONSOR-3.
 		     03 CUIT-CO pic 9(15).
@@ -67,7 +97,27 @@
              03 NOMBRE-CONSORCIO pic x(30).
              03 TEL pic x(15).
              03 DIR pic x(30).
-             
+
+        fd CONSOR-4.
+		01 REG_CONSOR-4.
+		     03 CUIT-CO pic 9(15).
+		     03 FECHA-ALTA pic x(10).
+             03 FECHA-BAJA pic x(10).
+             03 ESTADO_NUM pic 9(2).
+             03 NOMBRE-CONSORCIO pic x(30).
+             03 TEL pic x(15).
+             03 DIR pic x(30).
+
+        fd CONSOR-5.
+		01 REG_CONSOR-5.
+		     03 CUIT-CO pic 9(15).
+		     03 FECHA-ALTA pic x(10).
+             03 FECHA-BAJA pic x(10).
+             03 ESTADO_NUM pic 9(2).
+             03 NOMBRE-CONSORCIO pic x(30).
+             03 TEL pic x(15).
+             03 DIR pic x(30).
+
         fd CUENTAS.
 		01 REG_CUENTAS.
 		     03 CUIT-CO pic 9(15).
@@ -75,12 +125,13 @@
              03 FECHA-ALTA pic x(10).
              03 ENTIDAD pic 9(3).
              03 SUCURSAL pic 9(3).
-             
+
         fd ESTADO.
 		01 REG_ESTADO.
 		     03 ESTADO_NUM pic 9(2).
 			 03 DESCRIP pic X(15).
-        
+             03 ESTADO-BAJA-FLAG pic x(01).
+
         fd MAESTRO.
 		01 REG_MAESTRO.
 		     03 CUIT-CO pic 9(15).
@@ -90,13 +141,49 @@
              03 TEL pic x(15).
              03 DIR pic x(30).
              03 NRO-CTA pic 9(8).
-        
+             03 HAS-CUENTA pic x(01).
+             03 ENTIDAD pic 9(3).
+             03 SUCURSAL pic 9(3).
+
+        fd MAESTRO-CSV.
+        01 REG_MAESTRO-CSV pic x(200).
+
+        fd CONTROL-RUN.
+        01 REG_CONTROL pic x(132).
+
+        fd CONSORLIST.
+        01 REG_CONSORLIST pic x(200).
+
+        fd CHECKPOINT.
+        01 REG_CHECKPOINT.
+             03 CK-CUIT pic 9(15).
+             03 CK-NOVEDADES pic 9(8).
+             03 CK-BAJAS pic 9(8).
+             03 CK-ORFANAS pic 9(8).
+             03 CK-LEIDOS-CONSOR-1 pic 9(8).
+             03 CK-LEIDOS-CONSOR-2 pic 9(8).
+             03 CK-LEIDOS-CONSOR-3 pic 9(8).
+             03 CK-LEIDOS-CONSOR-4 pic 9(8).
+             03 CK-LEIDOS-CONSOR-5 pic 9(8).
+             03 CK-LEIDOS-CUENTAS pic 9(8).
+             03 CK-PATH-MAESTRO pic x(200).
+             03 CK-PATH-MAESTRO-CSV pic x(200).
+             03 CK-PATH-CONSOR-1 pic x(200).
+             03 CK-PATH-CONSOR-2 pic x(200).
+             03 CK-PATH-CONSOR-3 pic x(200).
+             03 CK-PATH-CONSOR-4 pic x(200).
+             03 CK-PATH-CONSOR-5 pic x(200).
+             03 CK-PATH-CUENTAS pic x(200).
+             03 CK-PATH-ESTADO pic x(200).
+             03 CK-PATH-CONSORLIST pic x(200).
+
 		working-storage section.
-		01 tablaEstado occurs 30 times.
+		01 tablaEstado occurs 100 times.
 			03 ESTADO_NUM pic 9(2).
 			03 DESCRIP pic X(15).
-            
-        01 indice pic 99.
+            03 ESTADO-BAJA-FLAG pic x(01).
+
+        01 indice pic 999.
 		01 fs-CONSOR-1 pic xx.
 		     88 ok-CONSOR-1 value "00".
 		     88 eof-CONSOR-1 value "10".
@@ -106,6 +193,12 @@
         01 fs-CONSOR-3 pic xx.
 		     88 ok-CONSOR-3 value "00".
 		     88 eof-CONSOR-3 value "10".
+        01 fs-CONSOR-4 pic xx.
+		     88 ok-CONSOR-4 value "00".
+		     88 eof-CONSOR-4 value "10".
+        01 fs-CONSOR-5 pic xx.
+		     88 ok-CONSOR-5 value "00".
+		     88 eof-CONSOR-5 value "10".
         01 fs-CUENTAS pic xx.
 		     88 ok-CUENTAS value "00".
 		     88 eof-CUENTAS value "10".
@@ -113,14 +206,84 @@
 		     88 ok-ESTADO value "00".
 		     88 eof-ESTADO value "10".
         01 fs-MAESTRO pic xx.
-		     88 ok-ESTADO value "00".
+		     88 ok-MAESTRO value "00".
 		     88 eof-MAESTRO value "10".
+        01 fs-MAESTRO-CSV pic xx.
+		     88 ok-MAESTRO-CSV value "00".
+        01 fs-CONTROL pic xx.
+		     88 ok-CONTROL value "00".
+        01 fs-CONSORLIST pic xx.
+		     88 ok-CONSORLIST value "00".
+		     88 eof-CONSORLIST value "10".
+        01 fs-CHECKPOINT pic xx.
+		     88 ok-CHECKPOINT value "00".
+		     88 eof-CHECKPOINT value "10".
         01 exitval pic x.
-        
+
+      *        --- rutas parametrizables ---
+        01 WS-DIR-BASE pic x(150) value "C:\temp\".
+        01 WS-PATH-CONSOR-1 pic x(200) value "C:\CONSOR-1.txt".
+        01 WS-PATH-CONSOR-2 pic x(200) value "C:\CONSOR-2.txt".
+        01 WS-PATH-CONSOR-3 pic x(200) value "C:\CONSOR-3.txt".
+        01 WS-PATH-CONSOR-4 pic x(200) value spaces.
+        01 WS-PATH-CONSOR-5 pic x(200) value spaces.
+        01 WS-PATH-CUENTAS pic x(200) value "C:\CUENTAS.txt".
+        01 WS-PATH-ESTADO pic x(200) value "C:\ESTADO.txt".
+        01 WS-PATH-MAESTRO pic x(200) value spaces.
+        01 WS-PATH-MAESTRO-CSV pic x(200) value spaces.
+        01 WS-PATH-CONTROL pic x(200) value spaces.
+        01 WS-PATH-CONSORLIST pic x(200) value "C:\CONSORLIST.txt".
+        01 WS-PATH-CHECKPOINT pic x(200) value spaces.
+        01 WS-ENV-VAL pic x(200).
+
+      *        --- copias saneadas para el export CSV (sin ";") ---
+        01 WS-CSV-DESCRIP pic X(15).
+        01 WS-CSV-NOMBRE-CONSORCIO pic x(30).
+        01 WS-CSV-TEL pic x(15).
+        01 WS-CSV-DIR pic x(30).
+
+      *        --- participacion de cada fuente CONSOR ---
+        01 PARTICIPA-CONSOR-1 pic x value "S".
+        01 PARTICIPA-CONSOR-2 pic x value "S".
+        01 PARTICIPA-CONSOR-3 pic x value "S".
+        01 PARTICIPA-CONSOR-4 pic x value "N".
+        01 PARTICIPA-CONSOR-5 pic x value "N".
+
+      *        --- reinicio / checkpoint ---
+        01 WS-RESTART-MODE pic x value "N".
+        01 CICLOS-PROCESADOS pic 9(8) value 0.
+        01 WS-RESTO-CKPT pic 9(8).
+        01 WS-COCIENTE-CKPT pic 9(8).
+        01 CHECKPOINT-CUIT pic 9(15) value 0.
+        01 MODO-APERTURA-MAESTRO pic x value "O".
+        01 WS-CHECKPOINT-VALIDO pic x value "N".
+
         01 NOVEDADES pic 9(4).
-        01 BAJAS pic 9(4).
+        01 NOVEDADES-TOTAL pic 9(8) value 0.
+        01 BAJAS pic 9(4) value 0.
+        01 ORFANAS-TOTAL pic 9(8) value 0.
         01 REG_MENOR pic 9(15).
-             
+
+        01 CONT-LEIDOS-CONSOR-1 pic 9(8) value 0.
+        01 CONT-LEIDOS-CONSOR-2 pic 9(8) value 0.
+        01 CONT-LEIDOS-CONSOR-3 pic 9(8) value 0.
+        01 CONT-LEIDOS-CONSOR-4 pic 9(8) value 0.
+        01 CONT-LEIDOS-CONSOR-5 pic 9(8) value 0.
+        01 CONT-LEIDOS-CUENTAS pic 9(8) value 0.
+
+      *        --- deteccion de duplicados ---
+        01 CONTAD-CONSOR-1 pic 9.
+        01 CONTAD-CONSOR-2 pic 9.
+        01 CONTAD-CONSOR-3 pic 9.
+        01 CONTAD-CONSOR-4 pic 9.
+        01 CONTAD-CONSOR-5 pic 9.
+        01 FUENTES-COINCIDENTES pic 9.
+
+      *        --- busqueda en tablaEstado ---
+        01 IDX-ESTADO-HALLADO pic 999 value 0.
+        01 ESTADO-ENCONTRADO pic x.
+        01 ES-TERMINAL-REG pic x.
+
         01 REG_ANT.
 		     03 CUIT-CO pic 9(15).
 		     03 FECHA-ALTA pic x(10).
@@ -128,84 +291,438 @@
              03 ESTADO_NUM pic 9(2).
              03 NOMBRE-CONSORCIO pic x(30).
              03 TEL pic x(15).
-             03 DIR pic x(30). 
+             03 DIR pic x(30).
         01 REG_C_ANT.
 		     03 CUIT-CO pic 9(15).
 		     03 NRO-CTA pic 9(8).
              03 FECHA-ALTA pic x(10).
              03 ENTIDAD pic 9(3).
              03 SUCURSAL pic 9(3).
-        
+
         01 WS-YYYY-MM-DD pic 9(8).
         01 PAGINAS pic 99.
         01 LINEAS pic 9(8).
         01 LINEASAAGREGAR pic 9(8).
 		PROCEDURE division.
+           perform leerParametros.
            perform cargarEstado.
-           open input CONSOR-1.
-           open input CONSOR-2.
-           open input CONSOR-3.
-           open input CUENTAS. 
-           open output MAESTRO. 
-           
-           read CONSOR-1
-           read CONSOR-2
-           read CONSOR-3
-           read CUENTAS
-           
+           perform abrirArchivosEntrada.
+
+           if PARTICIPA-CONSOR-1 = "S"
+               read CONSOR-1 end-read
+           else
+               move "10" to fs-CONSOR-1
+           end-if.
+           if PARTICIPA-CONSOR-2 = "S"
+               read CONSOR-2 end-read
+           else
+               move "10" to fs-CONSOR-2
+           end-if.
+           if PARTICIPA-CONSOR-3 = "S"
+               read CONSOR-3 end-read
+           else
+               move "10" to fs-CONSOR-3
+           end-if.
+           if PARTICIPA-CONSOR-4 = "S"
+               read CONSOR-4 end-read
+           else
+               move "10" to fs-CONSOR-4
+           end-if.
+           if PARTICIPA-CONSOR-5 = "S"
+               read CONSOR-5 end-read
+           else
+               move "10" to fs-CONSOR-5
+           end-if.
+           read CUENTAS end-read.
+
            move 0 to BAJAS.
            move 0 to NOVEDADES.
+           move 0 to NOVEDADES-TOTAL.
+           move 0 to ORFANAS-TOTAL.
            move 1 to PAGINAS.
            move 0 to LINEAS.
            perform imprimirEncabezado.
-           
-           
+
+           move "N" to WS-CHECKPOINT-VALIDO.
+           if WS-RESTART-MODE = "S"
+               perform reposicionarDesdeCheckpoint
+               if WS-CHECKPOINT-VALIDO <> "S"
+                   display "ADVERTENCIA: se pidio reinicio pero no hay "
+                   "checkpoint utilizable; se inicia un run nuevo."
+               end-if
+           end-if.
+
+           perform abrirMaestro.
+
            perform procesarConsorcios until eof-CUENTAS and eof-CONSOR-1
-           and eof-CONSOR-2 and eof-CONSOR-3.
-           
+           and eof-CONSOR-2 and eof-CONSOR-3 and eof-CONSOR-4
+           and eof-CONSOR-5.
+
            move 1 to LINEASAAGREGAR
            perform validarPagina.
            display "Total de Consorcios dados de baja: " BAJAS.
+           display "Total de Novedades procesadas: " NOVEDADES-TOTAL.
+           display "Total de Cuentas sin Consorcio: " ORFANAS-TOTAL.
            close CONSOR-1.
            close CONSOR-2.
            close CONSOR-3.
+           close CONSOR-4.
+           close CONSOR-5.
            close MAESTRO.
+           close MAESTRO-CSV.
            close CUENTAS.
+           perform grabarControl.
+           perform limpiarCheckpoint.
         stop run.
-        
+
+      *        ---------------------------------------------------------
+      *        Parametros del run: rutas, control de fuentes y
+      *        reinicio
+      *        ---------------------------------------------------------
+        leerParametros.
+           accept WS-ENV-VAL from environment "PROGRAM1_DIR_BASE".
+           if WS-ENV-VAL not = spaces
+               move WS-ENV-VAL to WS-DIR-BASE
+           end-if.
+
+           accept WS-ENV-VAL from environment "PROGRAM1_CUENTAS".
+           if WS-ENV-VAL not = spaces
+               move WS-ENV-VAL to WS-PATH-CUENTAS
+           end-if.
+
+           accept WS-ENV-VAL from environment "PROGRAM1_ESTADO".
+           if WS-ENV-VAL not = spaces
+               move WS-ENV-VAL to WS-PATH-ESTADO
+           end-if.
+
+           accept WS-ENV-VAL from environment "PROGRAM1_CONSORLIST".
+           if WS-ENV-VAL not = spaces
+               move WS-ENV-VAL to WS-PATH-CONSORLIST
+           end-if.
+
+           accept WS-ENV-VAL from environment "PROGRAM1_RESTART".
+           if WS-ENV-VAL = "S" or WS-ENV-VAL = "s"
+               move "S" to WS-RESTART-MODE
+           end-if.
+
+           accept WS-YYYY-MM-DD from date yyyymmdd.
+           string WS-DIR-BASE delimited by spaces
+                  "MAESTRO_" delimited by size
+                  WS-YYYY-MM-DD delimited by size
+                  ".txt" delimited by size
+                  into WS-PATH-MAESTRO.
+           string WS-DIR-BASE delimited by spaces
+                  "MAESTRO_" delimited by size
+                  WS-YYYY-MM-DD delimited by size
+                  ".csv" delimited by size
+                  into WS-PATH-MAESTRO-CSV.
+           string WS-DIR-BASE delimited by spaces
+                  "CONTROL_" delimited by size
+                  WS-YYYY-MM-DD delimited by size
+                  ".txt" delimited by size
+                  into WS-PATH-CONTROL.
+           string WS-DIR-BASE delimited by spaces
+                  "CHECKPOINT.txt" delimited by size
+                  into WS-PATH-CHECKPOINT.
+
+           perform leerConsorList.
+
+        leerConsorList.
+           open input CONSORLIST.
+           if ok-CONSORLIST
+               move spaces to WS-PATH-CONSOR-1
+               move spaces to WS-PATH-CONSOR-2
+               move spaces to WS-PATH-CONSOR-3
+               move spaces to WS-PATH-CONSOR-4
+               move spaces to WS-PATH-CONSOR-5
+               move "N" to PARTICIPA-CONSOR-1
+               move "N" to PARTICIPA-CONSOR-2
+               move "N" to PARTICIPA-CONSOR-3
+               move "N" to PARTICIPA-CONSOR-4
+               move "N" to PARTICIPA-CONSOR-5
+               move 0 to indice
+               read CONSORLIST end-read
+               perform leerUnaFuenteConsor
+                   until eof-CONSORLIST or indice > 5
+               if not eof-CONSORLIST
+                   display "ADVERTENCIA: CONSORLIST tiene mas de 5 "
+                   "fuentes definidas; las restantes no se cargaron."
+               end-if
+               close CONSORLIST
+           end-if.
+
+        leerUnaFuenteConsor.
+           if REG_CONSORLIST not = spaces
+               add 1 to indice
+               evaluate indice
+                   when 1
+                       move REG_CONSORLIST to WS-PATH-CONSOR-1
+                       move "S" to PARTICIPA-CONSOR-1
+                   when 2
+                       move REG_CONSORLIST to WS-PATH-CONSOR-2
+                       move "S" to PARTICIPA-CONSOR-2
+                   when 3
+                       move REG_CONSORLIST to WS-PATH-CONSOR-3
+                       move "S" to PARTICIPA-CONSOR-3
+                   when 4
+                       move REG_CONSORLIST to WS-PATH-CONSOR-4
+                       move "S" to PARTICIPA-CONSOR-4
+                   when 5
+                       move REG_CONSORLIST to WS-PATH-CONSOR-5
+                       move "S" to PARTICIPA-CONSOR-5
+               end-evaluate
+           end-if.
+           read CONSORLIST end-read.
+
+        abrirArchivosEntrada.
+           if PARTICIPA-CONSOR-1 = "S"
+               open input CONSOR-1
+           end-if.
+           if PARTICIPA-CONSOR-2 = "S"
+               open input CONSOR-2
+           end-if.
+           if PARTICIPA-CONSOR-3 = "S"
+               open input CONSOR-3
+           end-if.
+           if PARTICIPA-CONSOR-4 = "S"
+               open input CONSOR-4
+           end-if.
+           if PARTICIPA-CONSOR-5 = "S"
+               open input CONSOR-5
+           end-if.
+           open input CUENTAS.
+
+        abrirMaestro.
+           if WS-CHECKPOINT-VALIDO = "S"
+               move "E" to MODO-APERTURA-MAESTRO
+               open extend MAESTRO
+               open extend MAESTRO-CSV
+           else
+               move "O" to MODO-APERTURA-MAESTRO
+               open output MAESTRO
+               open output MAESTRO-CSV
+           end-if.
+
         validarPagina.
            if(LINEAS + LINEASAAGREGAR > 60)
                add 1 to PAGINAS
                perform imprimirEncabezado.
-        
+
         imprimirEncabezado.
            accept WS-YYYY-MM-DD from date yyyymmdd.
            display "Fecha: "WS-YYYY-MM-DD"                             "
            "                  Hoja nro "PAGINAS.
            display "                     LISTADO DE CONSORCIOS DE BAJA".
+           display "                 Y EXCEPCIONES DEL PROCESO DIARIO".
            display " ".
-           move 3 to LINEAS.
-        
+           move 5 to LINEAS.
+
+      *        ---------------------------------------------------------
+      *        Reposicionamiento tras un reinicio
+      *        ---------------------------------------------------------
+        reposicionarDesdeCheckpoint.
+           open input CHECKPOINT.
+           if ok-CHECKPOINT
+               read CHECKPOINT end-read
+               if not eof-CHECKPOINT and CK-CUIT of REG_CHECKPOINT > 0
+                   move "S" to WS-CHECKPOINT-VALIDO
+                   move CK-CUIT of REG_CHECKPOINT to CHECKPOINT-CUIT
+                   move CK-NOVEDADES of REG_CHECKPOINT
+                       to NOVEDADES-TOTAL
+                   move CK-BAJAS of REG_CHECKPOINT to BAJAS
+                   move CK-ORFANAS of REG_CHECKPOINT to ORFANAS-TOTAL
+                   move CK-LEIDOS-CONSOR-1 of REG_CHECKPOINT
+                       to CONT-LEIDOS-CONSOR-1
+                   move CK-LEIDOS-CONSOR-2 of REG_CHECKPOINT
+                       to CONT-LEIDOS-CONSOR-2
+                   move CK-LEIDOS-CONSOR-3 of REG_CHECKPOINT
+                       to CONT-LEIDOS-CONSOR-3
+                   move CK-LEIDOS-CONSOR-4 of REG_CHECKPOINT
+                       to CONT-LEIDOS-CONSOR-4
+                   move CK-LEIDOS-CONSOR-5 of REG_CHECKPOINT
+                       to CONT-LEIDOS-CONSOR-5
+                   move CK-LEIDOS-CUENTAS of REG_CHECKPOINT
+                       to CONT-LEIDOS-CUENTAS
+                   move CK-PATH-MAESTRO of REG_CHECKPOINT
+                       to WS-PATH-MAESTRO
+                   move CK-PATH-MAESTRO-CSV of REG_CHECKPOINT
+                       to WS-PATH-MAESTRO-CSV
+                   perform validarFuentesCheckpoint
+                   display "Reiniciando desde CUIT-CO "CHECKPOINT-CUIT
+                   perform saltarConsor1
+                       until eof-CONSOR-1 or
+                       CUIT-CO of REG_CONSOR-1 > CHECKPOINT-CUIT
+                   perform saltarConsor2
+                       until eof-CONSOR-2 or
+                       CUIT-CO of REG_CONSOR-2 > CHECKPOINT-CUIT
+                   perform saltarConsor3
+                       until eof-CONSOR-3 or
+                       CUIT-CO of REG_CONSOR-3 > CHECKPOINT-CUIT
+                   perform saltarConsor4
+                       until eof-CONSOR-4 or
+                       CUIT-CO of REG_CONSOR-4 > CHECKPOINT-CUIT
+                   perform saltarConsor5
+                       until eof-CONSOR-5 or
+                       CUIT-CO of REG_CONSOR-5 > CHECKPOINT-CUIT
+                   perform saltarCuentas
+                       until eof-CUENTAS or
+                       CUIT-CO of REG_CUENTAS > CHECKPOINT-CUIT
+               end-if
+               close CHECKPOINT
+           end-if.
+
+      *        ---------------------------------------------------------
+      *        Compara las fuentes del checkpoint contra las del run
+      *        actual; advierte si se reinicio contra un set distinto
+      *        ---------------------------------------------------------
+        validarFuentesCheckpoint.
+           if CK-PATH-CONSOR-1 of REG_CHECKPOINT <> WS-PATH-CONSOR-1
+               or CK-PATH-CONSOR-2 of REG_CHECKPOINT <> WS-PATH-CONSOR-2
+               or CK-PATH-CONSOR-3 of REG_CHECKPOINT <> WS-PATH-CONSOR-3
+               or CK-PATH-CONSOR-4 of REG_CHECKPOINT <> WS-PATH-CONSOR-4
+               or CK-PATH-CONSOR-5 of REG_CHECKPOINT <> WS-PATH-CONSOR-5
+               or CK-PATH-CUENTAS of REG_CHECKPOINT <> WS-PATH-CUENTAS
+               or CK-PATH-ESTADO of REG_CHECKPOINT <> WS-PATH-ESTADO
+               or CK-PATH-CONSORLIST of REG_CHECKPOINT
+                   <> WS-PATH-CONSORLIST
+               display "ADVERTENCIA: el checkpoint se grabo con un set "
+               "de archivos de entrada distinto al de este run; el "
+               "reinicio puede posicionarse incorrectamente."
+           end-if.
+
+        saltarConsor1.
+           read CONSOR-1 end-read.
+        saltarConsor2.
+           read CONSOR-2 end-read.
+        saltarConsor3.
+           read CONSOR-3 end-read.
+        saltarConsor4.
+           read CONSOR-4 end-read.
+        saltarConsor5.
+           read CONSOR-5 end-read.
+        saltarCuentas.
+           read CUENTAS end-read.
+
+        grabarCheckpoint.
+           move REG_MENOR to CK-CUIT of REG_CHECKPOINT.
+           move NOVEDADES-TOTAL to CK-NOVEDADES of REG_CHECKPOINT.
+           move BAJAS to CK-BAJAS of REG_CHECKPOINT.
+           move ORFANAS-TOTAL to CK-ORFANAS of REG_CHECKPOINT.
+           move CONT-LEIDOS-CONSOR-1
+               to CK-LEIDOS-CONSOR-1 of REG_CHECKPOINT.
+           move CONT-LEIDOS-CONSOR-2
+               to CK-LEIDOS-CONSOR-2 of REG_CHECKPOINT.
+           move CONT-LEIDOS-CONSOR-3
+               to CK-LEIDOS-CONSOR-3 of REG_CHECKPOINT.
+           move CONT-LEIDOS-CONSOR-4
+               to CK-LEIDOS-CONSOR-4 of REG_CHECKPOINT.
+           move CONT-LEIDOS-CONSOR-5
+               to CK-LEIDOS-CONSOR-5 of REG_CHECKPOINT.
+           move CONT-LEIDOS-CUENTAS
+               to CK-LEIDOS-CUENTAS of REG_CHECKPOINT.
+           move WS-PATH-MAESTRO to CK-PATH-MAESTRO of REG_CHECKPOINT.
+           move WS-PATH-MAESTRO-CSV
+               to CK-PATH-MAESTRO-CSV of REG_CHECKPOINT.
+           move WS-PATH-CONSOR-1 to CK-PATH-CONSOR-1 of REG_CHECKPOINT.
+           move WS-PATH-CONSOR-2 to CK-PATH-CONSOR-2 of REG_CHECKPOINT.
+           move WS-PATH-CONSOR-3 to CK-PATH-CONSOR-3 of REG_CHECKPOINT.
+           move WS-PATH-CONSOR-4 to CK-PATH-CONSOR-4 of REG_CHECKPOINT.
+           move WS-PATH-CONSOR-5 to CK-PATH-CONSOR-5 of REG_CHECKPOINT.
+           move WS-PATH-CUENTAS to CK-PATH-CUENTAS of REG_CHECKPOINT.
+           move WS-PATH-ESTADO to CK-PATH-ESTADO of REG_CHECKPOINT.
+           move WS-PATH-CONSORLIST
+               to CK-PATH-CONSORLIST of REG_CHECKPOINT.
+           open output CHECKPOINT.
+           write REG_CHECKPOINT.
+           close CHECKPOINT.
+
+        limpiarCheckpoint.
+           move 0 to CK-CUIT of REG_CHECKPOINT.
+           move 0 to CK-NOVEDADES of REG_CHECKPOINT.
+           move 0 to CK-BAJAS of REG_CHECKPOINT.
+           move 0 to CK-ORFANAS of REG_CHECKPOINT.
+           move 0 to CK-LEIDOS-CONSOR-1 of REG_CHECKPOINT.
+           move 0 to CK-LEIDOS-CONSOR-2 of REG_CHECKPOINT.
+           move 0 to CK-LEIDOS-CONSOR-3 of REG_CHECKPOINT.
+           move 0 to CK-LEIDOS-CONSOR-4 of REG_CHECKPOINT.
+           move 0 to CK-LEIDOS-CONSOR-5 of REG_CHECKPOINT.
+           move 0 to CK-LEIDOS-CUENTAS of REG_CHECKPOINT.
+           move spaces to CK-PATH-MAESTRO of REG_CHECKPOINT.
+           move spaces to CK-PATH-MAESTRO-CSV of REG_CHECKPOINT.
+           move spaces to CK-PATH-CONSOR-1 of REG_CHECKPOINT.
+           move spaces to CK-PATH-CONSOR-2 of REG_CHECKPOINT.
+           move spaces to CK-PATH-CONSOR-3 of REG_CHECKPOINT.
+           move spaces to CK-PATH-CONSOR-4 of REG_CHECKPOINT.
+           move spaces to CK-PATH-CONSOR-5 of REG_CHECKPOINT.
+           move spaces to CK-PATH-CUENTAS of REG_CHECKPOINT.
+           move spaces to CK-PATH-ESTADO of REG_CHECKPOINT.
+           move spaces to CK-PATH-CONSORLIST of REG_CHECKPOINT.
+           open output CHECKPOINT.
+           write REG_CHECKPOINT.
+           close CHECKPOINT.
+
         procesarConsorcios.
            perform determinarMenor.
            move 0 to NOVEDADES.
-           perform procesarCuentas until eof-CUENTAS or (REG_MENOR <> 
+           move 0 to CONTAD-CONSOR-1.
+           move 0 to CONTAD-CONSOR-2.
+           move 0 to CONTAD-CONSOR-3.
+           move 0 to CONTAD-CONSOR-4.
+           move 0 to CONTAD-CONSOR-5.
+
+           perform sincronizarCuentas until eof-CUENTAS or
+                          (CUIT-CO of REG_CUENTAS >= REG_MENOR).
+
+           perform procesarCuentas until eof-CUENTAS or (REG_MENOR <>
                                                CUIT-CO of REG_CUENTAS).
-                                               
-           perform procesarConsor1 until eof-CONSOR-1 or (REG_MENOR <> 
-                                               CUIT-CO of REG_CONSOR-1).                             
-           
-           perform procesarConsor2 until eof-CONSOR-2 or (REG_MENOR <> 
+
+           perform procesarConsor1 until eof-CONSOR-1 or (REG_MENOR <>
+                                               CUIT-CO of REG_CONSOR-1).
+
+           perform procesarConsor2 until eof-CONSOR-2 or (REG_MENOR <>
                                                CUIT-CO of REG_CONSOR-2).
-                                               
-           perform procesarConsor3 until eof-CONSOR-3 or (REG_MENOR <> 
+
+           perform procesarConsor3 until eof-CONSOR-3 or (REG_MENOR <>
                                                CUIT-CO of REG_CONSOR-3).
-                                               
-           perform generarMaestro.
-           perform listarBajas.
-             
+
+           perform procesarConsor4 until eof-CONSOR-4 or (REG_MENOR <>
+                                               CUIT-CO of REG_CONSOR-4).
+
+           perform procesarConsor5 until eof-CONSOR-5 or (REG_MENOR <>
+                                               CUIT-CO of REG_CONSOR-5).
+
+           if NOVEDADES > 0
+               perform listarDuplicados
+               perform generarMaestro
+               perform listarBajas
+           end-if.
+
+           add 1 to CICLOS-PROCESADOS.
+           divide CICLOS-PROCESADOS by 25
+               giving WS-COCIENTE-CKPT remainder WS-RESTO-CKPT.
+           if WS-RESTO-CKPT = 0
+               perform grabarCheckpoint
+           end-if.
+
+      *        ---------------------------------------------------------
+      *        Cuentas cuyo CUIT-CO no aparece en ningun CONSOR-n
+      *        (conciliacion de cuentas huerfanas)
+      *        ---------------------------------------------------------
+        sincronizarCuentas.
+           add 1 to ORFANAS-TOTAL
+           move 6 to LINEASAAGREGAR
+           perform validarPagina
+           add LINEASAAGREGAR to LINEAS
+           display "                  LISTADO DE CUENTAS SIN CONSORCIO"
+           display "CUIT-CONS        NRO-CTA    ENTIDAD SUCURSAL"
+           display CUIT-CO of REG_CUENTAS"  "NRO-CTA of REG_CUENTAS
+           "     "ENTIDAD of REG_CUENTAS"     "SUCURSAL of REG_CUENTAS
+           display " "
+           add 1 to CONT-LEIDOS-CUENTAS
+           read CUENTAS end-read.
+
         listarBajas.
-           if ESTADO_NUM of REG_ANT = 2
+           if ES-TERMINAL-REG = "S"
                add 1 to BAJAS
                move 5 to LINEASAAGREGAR
                perform validarPagina
@@ -213,85 +730,334 @@
                display "CUIT-CONS        FEC-ALTA    FEC-BAJA    "
                "NOMBRE                          TELEFONO           "
                "DIRECCION"
-               display CUIT-CO of REG_ANT"  "FECHA-ALTA of REG_ANT  
-               "  "FECHA-BAJA of REG_ANT"  "NOMBRE-CONSORCIO of REG_ANT 
+               display CUIT-CO of REG_ANT"  "FECHA-ALTA of REG_ANT
+               "  "FECHA-BAJA of REG_ANT"  "NOMBRE-CONSORCIO of REG_ANT
                "  "TEL of REG_ANT"   " DIR of REG_ANT
                display " ".
-        
+
+      *        ---------------------------------------------------------
+      *        CUIT-CO visto mas de una vez en un mismo CONSOR-n, o en
+      *        mas de una fuente a la vez
+      *        ---------------------------------------------------------
+        listarDuplicados.
+           move 0 to FUENTES-COINCIDENTES
+           if CONTAD-CONSOR-1 > 0 add 1 to FUENTES-COINCIDENTES.
+           if CONTAD-CONSOR-2 > 0 add 1 to FUENTES-COINCIDENTES.
+           if CONTAD-CONSOR-3 > 0 add 1 to FUENTES-COINCIDENTES.
+           if CONTAD-CONSOR-4 > 0 add 1 to FUENTES-COINCIDENTES.
+           if CONTAD-CONSOR-5 > 0 add 1 to FUENTES-COINCIDENTES.
+
+           if CONTAD-CONSOR-1 > 1 or CONTAD-CONSOR-2 > 1 or
+              CONTAD-CONSOR-3 > 1 or CONTAD-CONSOR-4 > 1 or
+              CONTAD-CONSOR-5 > 1 or FUENTES-COINCIDENTES > 1
+               move 4 to LINEASAAGREGAR
+               perform validarPagina
+               add LINEASAAGREGAR to LINEAS
+               display "              LISTADO DE CUIT-CO DUPLICADOS"
+               display "CUIT-CO          C1 C2 C3 C4 C5"
+               display REG_MENOR"     "CONTAD-CONSOR-1"  "
+               CONTAD-CONSOR-2"  "CONTAD-CONSOR-3"  "CONTAD-CONSOR-4
+               "  "CONTAD-CONSOR-5
+               display " "
+           end-if.
+
         generarMaestro.
-           if CUIT-CO of REG_C_ANT <> REG_MENOR and 
-           ESTADO_NUM of REG_ANT <> 2
-               move CUIT-CO of REG_ANT to CUIT-CO of REG_MAESTRO
-               move FECHA-ALTA of REG_ANT to FECHA-ALTA of REG_MAESTRO
-               move tablaEstado(ESTADO_NUM of REG_ANT
-               ) to DESCRIP of REG_MAESTRO
-               move NOMBRE-CONSORCIO of REG_ANT to 
-               NOMBRE-CONSORCIO of REG_MAESTRO
-               move TEL of REG_ANT to TEL of REG_MAESTRO
-               move DIR of REG_ANT to DIR of REG_MAESTRO
-               write REG_MAESTRO end-write.
-              
-           if CUIT-CO of REG_C_ANT = REG_MENOR and 
-           ESTADO_NUM of REG_ANT <> 2
+           perform buscarEstado.
+           perform validarFechas.
+
+           if CUIT-CO of REG_C_ANT = REG_MENOR
+               move "S" to HAS-CUENTA of REG_MAESTRO
+           else
+               move "N" to HAS-CUENTA of REG_MAESTRO
+               move 0 to NRO-CTA of REG_MAESTRO
+               move 0 to ENTIDAD of REG_MAESTRO
+               move 0 to SUCURSAL of REG_MAESTRO
+           end-if.
+
+           if ES-TERMINAL-REG <> "S"
                move CUIT-CO of REG_ANT to CUIT-CO of REG_MAESTRO
                move FECHA-ALTA of REG_ANT to FECHA-ALTA of REG_MAESTRO
-               move tablaEstado(ESTADO_NUM of REG_ANT
-               ) to DESCRIP of REG_MAESTRO
-               move NOMBRE-CONSORCIO of REG_ANT to 
+               if ESTADO-ENCONTRADO = "S"
+                   move DESCRIP of tablaEstado(IDX-ESTADO-HALLADO)
+                       to DESCRIP of REG_MAESTRO
+               else
+                   move "DESCONOCIDO    " to DESCRIP of REG_MAESTRO
+               end-if
+               move NOMBRE-CONSORCIO of REG_ANT to
                NOMBRE-CONSORCIO of REG_MAESTRO
                move TEL of REG_ANT to TEL of REG_MAESTRO
                move DIR of REG_ANT to DIR of REG_MAESTRO
-               move NRO-CTA of REG_C_ANT to NRO-CTA of REG_MAESTRO
-               
-               write REG_MAESTRO end-write.
-           
-                                                                                    
+
+               if CUIT-CO of REG_C_ANT = REG_MENOR
+                   move NRO-CTA of REG_C_ANT to NRO-CTA of REG_MAESTRO
+                   move ENTIDAD of REG_C_ANT to ENTIDAD of REG_MAESTRO
+                   move SUCURSAL of REG_C_ANT to SUCURSAL of REG_MAESTRO
+               end-if
+
+               write REG_MAESTRO end-write
+               perform exportarMaestroCSV
+           end-if.
+
+      *        ---------------------------------------------------------
+      *        Export del maestro a un formato delimitado
+      *        ---------------------------------------------------------
+        exportarMaestroCSV.
+           move spaces to REG_MAESTRO-CSV
+           move DESCRIP of REG_MAESTRO to WS-CSV-DESCRIP
+           move NOMBRE-CONSORCIO of REG_MAESTRO
+               to WS-CSV-NOMBRE-CONSORCIO
+           move TEL of REG_MAESTRO to WS-CSV-TEL
+           move DIR of REG_MAESTRO to WS-CSV-DIR
+           inspect WS-CSV-DESCRIP replacing all ";" by ","
+           inspect WS-CSV-NOMBRE-CONSORCIO replacing all ";" by ","
+           inspect WS-CSV-TEL replacing all ";" by ","
+           inspect WS-CSV-DIR replacing all ";" by ","
+
+           string CUIT-CO of REG_MAESTRO delimited by size
+                  ";" delimited by size
+                  FECHA-ALTA of REG_MAESTRO delimited by size
+                  ";" delimited by size
+                  WS-CSV-DESCRIP delimited by size
+                  ";" delimited by size
+                  WS-CSV-NOMBRE-CONSORCIO delimited by size
+                  ";" delimited by size
+                  WS-CSV-TEL delimited by size
+                  ";" delimited by size
+                  WS-CSV-DIR delimited by size
+                  ";" delimited by size
+                  HAS-CUENTA of REG_MAESTRO delimited by size
+                  ";" delimited by size
+                  NRO-CTA of REG_MAESTRO delimited by size
+                  ";" delimited by size
+                  ENTIDAD of REG_MAESTRO delimited by size
+                  ";" delimited by size
+                  SUCURSAL of REG_MAESTRO delimited by size
+                  into REG_MAESTRO-CSV
+           write REG_MAESTRO-CSV.
+
+      *        ---------------------------------------------------------
+      *        Busca el ESTADO_NUM de REG_ANT en tablaEstado y define si
+      *        el estado es excluyente (de baja)
+      *        ---------------------------------------------------------
+        buscarEstado.
+           move "N" to ESTADO-ENCONTRADO
+           move 0 to IDX-ESTADO-HALLADO
+           move 1 to indice
+           perform buscarUnEstado
+               until indice > 100 or ESTADO-ENCONTRADO = "S"
+           if ESTADO-ENCONTRADO = "S"
+               if ESTADO-BAJA-FLAG of tablaEstado(IDX-ESTADO-HALLADO)
+                  = "S"
+                   move "S" to ES-TERMINAL-REG
+               else
+                   move "N" to ES-TERMINAL-REG
+               end-if
+           else
+               move 6 to LINEASAAGREGAR
+               perform validarPagina
+               add LINEASAAGREGAR to LINEAS
+               display "           LISTADO DE ESTADOS DESCONOCIDOS"
+               display "CUIT-CONS        ESTADO_NUM"
+               display CUIT-CO of REG_ANT"     "ESTADO_NUM of REG_ANT
+               display " "
+               move "N" to ES-TERMINAL-REG
+           end-if.
+
+        buscarUnEstado.
+           if ESTADO_NUM of tablaEstado(indice) = ESTADO_NUM of REG_ANT
+               move "S" to ESTADO-ENCONTRADO
+               move indice to IDX-ESTADO-HALLADO
+           end-if
+           add 1 to indice.
+
+      *        ---------------------------------------------------------
+      *        Valida el formato de FECHA-ALTA / FECHA-BAJA
+      *        ---------------------------------------------------------
+        validarFechas.
+           move "S" to exitval
+           if FECHA-ALTA of REG_ANT(1:4) is not numeric
+              or FECHA-ALTA of REG_ANT(6:2) is not numeric
+              or FECHA-ALTA of REG_ANT(9:2) is not numeric
+              or (FECHA-ALTA of REG_ANT(5:1) <> "/" and
+                  FECHA-ALTA of REG_ANT(5:1) <> "-")
+              or (FECHA-ALTA of REG_ANT(8:1) <> "/" and
+                  FECHA-ALTA of REG_ANT(8:1) <> "-")
+               perform listarFechaInvalida
+           end-if.
+
+           if FECHA-BAJA of REG_ANT <> spaces
+               if FECHA-BAJA of REG_ANT(1:4) is not numeric
+                  or FECHA-BAJA of REG_ANT(6:2) is not numeric
+                  or FECHA-BAJA of REG_ANT(9:2) is not numeric
+                  or (FECHA-BAJA of REG_ANT(5:1) <> "/" and
+                      FECHA-BAJA of REG_ANT(5:1) <> "-")
+                  or (FECHA-BAJA of REG_ANT(8:1) <> "/" and
+                      FECHA-BAJA of REG_ANT(8:1) <> "-")
+                   perform listarFechaInvalida
+               end-if
+           end-if.
+
+        listarFechaInvalida.
+           move 5 to LINEASAAGREGAR
+           perform validarPagina
+           add LINEASAAGREGAR to LINEAS
+           display "         LISTADO DE FECHAS CON FORMATO INVALIDO"
+           display "CUIT-CONS        FEC-ALTA    FEC-BAJA"
+           display CUIT-CO of REG_ANT"  "FECHA-ALTA of REG_ANT
+           "  "FECHA-BAJA of REG_ANT
+           display " ".
+
         procesarConsor1.
            add 1 to NOVEDADES.
+           add 1 to NOVEDADES-TOTAL.
+           add 1 to CONTAD-CONSOR-1.
            move REG_CONSOR-1 to REG_ANT.
-           read CONSOR-1.
-           
+           add 1 to CONT-LEIDOS-CONSOR-1.
+           read CONSOR-1 end-read.
+
         procesarConsor2.
            add 1 to NOVEDADES.
+           add 1 to NOVEDADES-TOTAL.
+           add 1 to CONTAD-CONSOR-2.
            move REG_CONSOR-2 to REG_ANT.
-           read CONSOR-2.
-           
+           add 1 to CONT-LEIDOS-CONSOR-2.
+           read CONSOR-2 end-read.
+
         procesarConsor3.
            add 1 to NOVEDADES.
+           add 1 to NOVEDADES-TOTAL.
+           add 1 to CONTAD-CONSOR-3.
            move REG_CONSOR-3 to REG_ANT.
-           read CONSOR-3.
-        
+           add 1 to CONT-LEIDOS-CONSOR-3.
+           read CONSOR-3 end-read.
+
+        procesarConsor4.
+           add 1 to NOVEDADES.
+           add 1 to NOVEDADES-TOTAL.
+           add 1 to CONTAD-CONSOR-4.
+           move REG_CONSOR-4 to REG_ANT.
+           add 1 to CONT-LEIDOS-CONSOR-4.
+           read CONSOR-4 end-read.
+
+        procesarConsor5.
+           add 1 to NOVEDADES.
+           add 1 to NOVEDADES-TOTAL.
+           add 1 to CONTAD-CONSOR-5.
+           move REG_CONSOR-5 to REG_ANT.
+           add 1 to CONT-LEIDOS-CONSOR-5.
+           read CONSOR-5 end-read.
+
         procesarCuentas.
            move REG_CUENTAS to REG_C_ANT.
-           read CUENTAS.
-        
+           add 1 to CONT-LEIDOS-CUENTAS.
+           read CUENTAS end-read.
+
         determinarMenor.
            move 999999999999999 to REG_MENOR.
-           
-           if REG_MENOR >= CUIT-CO of REG_CONSOR-1 
+
+           if REG_MENOR >= CUIT-CO of REG_CONSOR-1
            and not eof-CONSOR-1
                move CUIT-CO of REG_CONSOR-1 to REG_MENOR
-           
-           if REG_MENOR >= CUIT-CO of REG_CONSOR-2 
+           end-if.
+
+           if REG_MENOR >= CUIT-CO of REG_CONSOR-2
            and not eof-CONSOR-2
-               move CUIT-CO of REG_CONSOR-2 to REG_MENOR.
-               
+               move CUIT-CO of REG_CONSOR-2 to REG_MENOR
+           end-if.
+
            if REG_MENOR >= CUIT-CO of REG_CONSOR-3
            and not eof-CONSOR-3
-               move CUIT-CO of REG_CONSOR-3 to REG_MENOR.
-        
+               move CUIT-CO of REG_CONSOR-3 to REG_MENOR
+           end-if.
+
+           if REG_MENOR >= CUIT-CO of REG_CONSOR-4
+           and not eof-CONSOR-4
+               move CUIT-CO of REG_CONSOR-4 to REG_MENOR
+           end-if.
+
+           if REG_MENOR >= CUIT-CO of REG_CONSOR-5
+           and not eof-CONSOR-5
+               move CUIT-CO of REG_CONSOR-5 to REG_MENOR
+           end-if.
+
         cargarEstado.
 			open input ESTADO.
-            read ESTADO.
+            read ESTADO end-read.
             move 1 to indice.
-            perform leerESTADO until eof-ESTADO or indice > 30.
+            perform leerESTADO until eof-ESTADO or indice > 100.
+            if not eof-ESTADO
+                display "ADVERTENCIA: ESTADO.txt tiene mas de 100 "
+                "estados definidos; los restantes no se cargaron."
+            end-if.
             close ESTADO.
-            
+
         leerESTADO.
             move corresponding REG_ESTADO to tablaEstado(indice).
+            if ESTADO-BAJA-FLAG of tablaEstado(indice) = space
+                if ESTADO_NUM of tablaEstado(indice) = 2
+                    move "S" to ESTADO-BAJA-FLAG of tablaEstado(indice)
+                else
+                    move "N" to ESTADO-BAJA-FLAG of tablaEstado(indice)
+                end-if
+            end-if.
             add 1 to indice.
-            read ESTADO.
+            read ESTADO end-read.
 
-		end program Program1.
-        
+      *        ---------------------------------------------------------
+      *        Resumen de control del run
+      *        ---------------------------------------------------------
+        grabarControl.
+           open output CONTROL-RUN.
+           move spaces to REG_CONTROL
+           string "Fecha de proceso: " delimited by size
+                  WS-YYYY-MM-DD delimited by size
+                  into REG_CONTROL
+           write REG_CONTROL.
+           move spaces to REG_CONTROL
+           string "Total Novedades : " delimited by size
+                  NOVEDADES-TOTAL delimited by size
+                  into REG_CONTROL
+           write REG_CONTROL.
+           move spaces to REG_CONTROL
+           string "Total Bajas     : " delimited by size
+                  BAJAS delimited by size
+                  into REG_CONTROL
+           write REG_CONTROL.
+           move spaces to REG_CONTROL
+           string "Total Huerfanas : " delimited by size
+                  ORFANAS-TOTAL delimited by size
+                  into REG_CONTROL
+           write REG_CONTROL.
+           move spaces to REG_CONTROL
+           string "Leidos CONSOR-1 : " delimited by size
+                  CONT-LEIDOS-CONSOR-1 delimited by size
+                  into REG_CONTROL
+           write REG_CONTROL.
+           move spaces to REG_CONTROL
+           string "Leidos CONSOR-2 : " delimited by size
+                  CONT-LEIDOS-CONSOR-2 delimited by size
+                  into REG_CONTROL
+           write REG_CONTROL.
+           move spaces to REG_CONTROL
+           string "Leidos CONSOR-3 : " delimited by size
+                  CONT-LEIDOS-CONSOR-3 delimited by size
+                  into REG_CONTROL
+           write REG_CONTROL.
+           move spaces to REG_CONTROL
+           string "Leidos CONSOR-4 : " delimited by size
+                  CONT-LEIDOS-CONSOR-4 delimited by size
+                  into REG_CONTROL
+           write REG_CONTROL.
+           move spaces to REG_CONTROL
+           string "Leidos CONSOR-5 : " delimited by size
+                  CONT-LEIDOS-CONSOR-5 delimited by size
+                  into REG_CONTROL
+           write REG_CONTROL.
+           move spaces to REG_CONTROL
+           string "Leidos CUENTAS  : " delimited by size
+                  CONT-LEIDOS-CUENTAS delimited by size
+                  into REG_CONTROL
+           write REG_CONTROL.
+           close CONTROL-RUN.
 
+		end program Program1.
