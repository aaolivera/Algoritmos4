@@ -26,6 +26,18 @@
                RECORD KEY REG_KEY
                FILE STATUS IS fs-CUITPROVOUT.
 
+             select PROV
+             assign to disk "PROV.INFO"
+               organization is line sequential
+               FILE STATUS IS fs-PROV.
+
+             select PROVOUT
+             assign to disk "PROV.OUT"
+               ORGANIZATION INDEXED
+               access mode is sequential
+               RECORD KEY IS PROV-OUT
+               FILE STATUS IS fs-PROV-OUT.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -46,6 +58,26 @@
 					06 ANIO pic x(4).
 					06 FILL pic x(6).
 
+            fd PROV.
+             01 REG_PROV.
+                 03 COD-PROV pic 9(8).
+                 03 DIR pic 9(30).
+                 03 TEL pic 9(15).
+                 03 RUBRO pic X(4).
+                 03 DESC-RUBRO pic X(15).
+                 03 FECHA-ALTA pic 9(8).
+                 03 CANT pic 9(3).
+
+           fd PROVOUT.
+             01 REG_PROV_OUT.
+                 03 PROV-OUT pic 9(8).
+                 03 DIR-OUT pic 9(30).
+                 03 TEL-OUT pic 9(15).
+                 03 RUBRO-OUT pic X(4).
+                 03 DESC-RUBRO-OUT pic X(15).
+                 03 FECHA-ALTA-OUT pic 9(8).
+                 03 CANT-OUT pic 9(3).
+
        WORKING-STORAGE SECTION.
        01 fs-CUITPROV pic xx.
              88 ok-CUITPROV value "00".
@@ -53,6 +85,12 @@
         01 fs-CUITPROVOUT pic xx.
              88 ok-CUITPROVOUT value "00".
              88 eof-CUITPROVOUT value "10".
+        01 fs-PROV pic xx.
+             88 ok-PROV value "00".
+             88 eof-PROV value "10".
+        01 fs-PROV-OUT pic xx.
+             88 ok-PROV-OUT value "00".
+             88 eof-PROV-OUT value "10".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -65,6 +103,15 @@
            CLOSE CUITPROV.
            CLOSE CUITPROVOUT.
 
+           OPEN input PROV.
+           OPEN OUTPUT PROVOUT.
+
+           READ PROV.
+           PERFORM grabar_PROVOUT until eof-PROV.
+
+           CLOSE PROV.
+           CLOSE PROVOUT.
+
            STOP RUN.
 
        grabar.
@@ -74,4 +121,16 @@
 
            WRITE REG_CUITPROVOUT.
 
+       grabar_PROVOUT.
+
+           MOVE REG_PROV to REG_PROV_OUT.
+
+           DISPLAY REG_PROV_OUT.
+
+           WRITE REG_PROV_OUT
+           INVALID KEY DISPLAY" RECORD IS ALREADY EXIST"
+           END-WRITE.
+
+           READ PROV.
+
        END PROGRAM PGM.
