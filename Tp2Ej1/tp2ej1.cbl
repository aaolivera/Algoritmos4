@@ -18,6 +18,11 @@
                    organization is line sequential
                    file status is fs-MAESTRO.
 
+               select PROV
+                   assign to disk "PROV.INFO"
+                   organization is line sequential
+                   file status is fs-PROV.
+
                SELECT ORDENAR
                    ASSIGN TO "WORK.TMP"
                    FILE status is fs-ORDENAR.
@@ -44,6 +49,16 @@
                    03 DIR pic x(30).
                    03 NRO-CTA pic 9(8).
 
+           fd PROV.
+               01 REG_PROV_MAESTRO.
+                   03 COD-PROV pic 9(8).
+                   03 DIR pic 9(30).
+                   03 TEL pic 9(15).
+                   03 RUBRO pic X(4).
+                   03 DESC-RUBRO pic X(15).
+                   03 FECHA-ALTA pic 9(8).
+                   03 CANT pic 9(3).
+
            SD ORDENAR.
                01 REG_ORDENAR.
                    03 RUBRO pic x(4).
@@ -71,9 +86,25 @@
                  88 ok-ORDENAR value "00".
                  88 eof-ORDENAR value "10".
 
+           01 WS-CANT-PROV pic 9(6) value 0.
+           01 IDX-PROV pic 9(6).
+           01 IDX-PROV-HALLADO pic 9(6).
+
+      *        Acumulador interno, dimensionado a la cantidad real de
+      *        proveedores distintos (ver CargarTablaProveedores).
+           01 tablaConteoProv.
+               03 tablaConteoItem OCCURS 1 TO 999999 TIMES
+                   DEPENDING ON WS-CANT-PROV.
+                   05 COD-PROV-CONT pic 9(08) value 0.
+                   05 CONTADOR-PROV pic 9(08) value 0.
+
+      *        Buffer en el layout historico (indexado directamente por
+      *        COD-PROV) que espera el "act" de CALL "PRO"; no se toca
+      *        ese contrato. ArmarTablaConteoPRO lo vuelca a partir de
+      *        tablaConteoProv justo antes de la llamada.
            01 tablaConteo.
-               03 COUNTER pic 9(08) VALUE 0 OCCURS 99999999 TIMES.
-           
+               03 COUNTER pic 9(08) value 0 occurs 99999999 times.
+
            01 REG_PROV.
                    03 COD-PROV pic 9(8).
                    03 DIR pic 9(30).
@@ -93,19 +124,61 @@
            01 CONTADOR_PROV_POR_RUBRO pic 9(2).
            01 CONTADOR_TOTAL_RUBRO pic 9(2).
 
+           01 CUIT-CONS-ANT pic 9(15) value 0.
+           01 COD-PROV-ANT pic 9(8) value 0.
+
+           01 TOTAL-RELACIONES pic 9(6) value 0.
+           01 TOTAL-PROVEEDORES-DISTINTOS pic 9(4) value 0.
+           01 TOTAL-CONSORCIOS pic 9(6) value 0.
+
+           01 WS-CUITPROV-HALLADO pic x.
+               88 HUBO-CUITPROV-PARA-MAESTRO value "S".
+
+           01 tablaExcepPROV occurs 500 times.
+               03 COD-PROV-EXC pic 9(8).
+               03 CUIT-CONS-EXC pic 9(15).
+           01 CONTADOR-EXC-PROV pic 9(4) value 0.
+           01 IDX-EXC pic 9(4).
+           01 WS-EXC-PROV-AVISADO pic x value "N".
+
        procedure division.
            display "|--- Iniciando Tp2 ---|".
-           
+
+           perform CargarTablaProveedores.
            perform ContarConsorciosPorProveedor.
-           
+           perform ArmarTablaConteoPRO.
+
            CALL "PRO" USING "abr".
            CALL "PRO" USING "act" tablaConteo.
-           
+
            perform GenerarListado.
 
            CALL "PRO" USING "cer".
        STOP RUN.
-       
+
+      *        ---------------------------------------------------------
+      *        Dimensiona tablaConteo a la cantidad real de proveedores
+      *        distintos (cantidad de registros en PROV.INFO) en lugar
+      *        de indexarla directamente por COD-PROV, que exigiria una
+      *        tabla del tamaño del dominio completo de PIC 9(08).
+      *        ---------------------------------------------------------
+       CargarTablaProveedores.
+           display "--- Cargando PROV.INFO ---".
+           move 0 to WS-CANT-PROV.
+           OPEN input PROV.
+           READ PROV NEXT RECORD end-read.
+           PERFORM CargarUnProveedor UNTIL eof-PROV.
+           CLOSE PROV.
+           display "--- Proveedores distintos cargados: "
+               WS-CANT-PROV" ---".
+
+       CargarUnProveedor.
+           add 1 to WS-CANT-PROV.
+           move COD-PROV of REG_PROV_MAESTRO
+               to COD-PROV-CONT(WS-CANT-PROV).
+           move 0 to CONTADOR-PROV(WS-CANT-PROV).
+           READ PROV NEXT RECORD end-read.
+
        ContarConsorciosPorProveedor.
            display "--- Procesando archivo CUITPROV ---".
            OPEN input CUITPROV.
@@ -113,16 +186,49 @@
            PERFORM CONTAR UNTIL eof-CUITPROV.
            CLOSE CUITPROV.
            display "--- Fin CUITPROV ---".
-           
+
+      *        ---------------------------------------------------------
+      *        Vuelca tablaConteoProv (acumulador acotado/dinamico) al
+      *        buffer historico indexado por COD-PROV que CALL "PRO"
+      *        "act" espera recibir, sin cambiar ese contrato externo.
+      *        ---------------------------------------------------------
+       ArmarTablaConteoPRO.
+           move 1 to IDX-PROV.
+           perform ArmarUnConteoPRO until IDX-PROV > WS-CANT-PROV.
+
+       ArmarUnConteoPRO.
+           move CONTADOR-PROV(IDX-PROV)
+               to COUNTER(COD-PROV-CONT(IDX-PROV)).
+           add 1 to IDX-PROV.
+
+       BUSCARPROVSLOT.
+           move 1 to IDX-PROV.
+           move 0 to IDX-PROV-HALLADO.
+           perform BUSCARUNPROVSLOT until IDX-PROV > WS-CANT-PROV
+               or IDX-PROV-HALLADO > 0.
+
+       BUSCARUNPROVSLOT.
+           if COD-PROV-CONT(IDX-PROV) = COD-PROV of REG_CUITPROV
+               move IDX-PROV to IDX-PROV-HALLADO
+           end-if.
+           add 1 to IDX-PROV.
+
        CONTAR.
            display "--CUIT-CONS "CUIT-CONS of REG_CUITPROV" COD-PROV "
            COD-PROV of REG_CUITPROV" ".
 
-           MOVE COUNTER(COD-PROV of REG_CUITPROV) TO COUNTERAUX.
+           perform BUSCARPROVSLOT.
 
-           ADD 1 to COUNTERAUX.
+           if IDX-PROV-HALLADO = 0
+               display "ADVERTENCIA: COD-PROV "
+               COD-PROV of REG_CUITPROV
+               " no figura en PROV.INFO; no se contabiliza."
+           else
+               MOVE CONTADOR-PROV(IDX-PROV-HALLADO) TO COUNTERAUX
+               ADD 1 to COUNTERAUX
+               MOVE COUNTERAUX TO CONTADOR-PROV(IDX-PROV-HALLADO)
+           end-if.
 
-           MOVE  COUNTERAUX TO COUNTER(COD-PROV of REG_CUITPROV).
            READ CUITPROV NEXT RECORD.
 
        GenerarListado.
@@ -149,15 +255,32 @@
            CLOSE MAESTRO.
            
        LOAD_MAE.
+           move "N" to WS-CUITPROV-HALLADO.
            PERFORM LOAD_CUITPROV UNTIL eof-CUITPROV or
            (CUIT-CONS of REG_CUITPROV) > (CUIT-CO of REG_MAESTRO)
-       
+
+           if HUBO-CUITPROV-PARA-MAESTRO
+               ADD 1 TO TOTAL-CONSORCIOS
+           end-if.
+
            READ MAESTRO.
-       
+
        LOAD_CUITPROV.
+           move "S" to WS-CUITPROV-HALLADO.
+           PERFORM VALIDAR_ORDEN_CUITPROV.
+
            move COD-PROV of REG_CUITPROV to REG_PROV.
+           move spaces to RUBRO of REG_PROV.
+           move spaces to DESC-RUBRO of REG_PROV.
            CALL "PRO" USING "lee" null REG_PROV.
-       
+
+           if RUBRO of REG_PROV = spaces or
+               DESC-RUBRO of REG_PROV = spaces
+               PERFORM REGISTRAR_EXCEPCION_PROV
+               move "????" to RUBRO of REG_PROV
+               move "RUBRO DESCONOCIDO" to DESC-RUBRO of REG_PROV
+           end-if.
+
            MOVE CUIT-CO of REG_MAESTRO TO CUIT-CONS of REG_ORDENAR
            MOVE NOMBRE-CONSORCIO of REG_MAESTRO TO NOMBRE-CONSORCIO
                    of REG_ORDENAR
@@ -166,35 +289,68 @@
 
            MOVE DESC-RUBRO of REG_PROV to DESC of REG_ORDENAR.
            MOVE RUBRO of REG_PROV to RUBRO of REG_ORDENAR.
-               
+
            MOVE COD-PROV of REG_CUITPROV TO COD-PROV of REG_ORDENAR
-                                                                                
+
            release REG_ORDENAR
            READ CUITPROV NEXT RECORD.
+
+       VALIDAR_ORDEN_CUITPROV.
+           if CUIT-CONS of REG_CUITPROV < CUIT-CONS-ANT
+               or (CUIT-CONS of REG_CUITPROV = CUIT-CONS-ANT
+                   and COD-PROV of REG_CUITPROV < COD-PROV-ANT)
+               display "ADVERTENCIA: CUITPROV.OUT fuera de orden en "
+               "CUIT-CONS " CUIT-CONS of REG_CUITPROV
+               " COD-PROV " COD-PROV of REG_CUITPROV
+           end-if.
+           move CUIT-CONS of REG_CUITPROV to CUIT-CONS-ANT.
+           move COD-PROV of REG_CUITPROV to COD-PROV-ANT.
+
+       REGISTRAR_EXCEPCION_PROV.
+           if CONTADOR-EXC-PROV < 500
+               add 1 to CONTADOR-EXC-PROV
+               move COD-PROV of REG_CUITPROV
+                   to COD-PROV-EXC(CONTADOR-EXC-PROV)
+               move CUIT-CONS of REG_CUITPROV
+                   to CUIT-CONS-EXC(CONTADOR-EXC-PROV)
+           else
+               if WS-EXC-PROV-AVISADO = "N"
+                   display "ADVERTENCIA: se superaron 500 "
+                   "excepciones de proveedores no encontrados en "
+                   "PRO; el resto no se registro."
+                   move "S" to WS-EXC-PROV-AVISADO
+               end-if
+           end-if.
        
            
        SALIDA.
-           RETURN ORDENAR.
-               
+           RETURN ORDENAR AT END CONTINUE.
+
            PERFORM EMITIR_ENCABEZADO.
            PERFORM EMITIR_ENCABEZADO_RUBRO.
-           
+
            MOVE 1 TO CONTADOR_TOTAL_RUBRO.
            MOVE 1 TO CONTADOR_PROV_POR_RUBRO.
-           
+           ADD 1 TO TOTAL-PROVEEDORES-DISTINTOS.
+
            MOVE RUBRO of REG_ORDENAR to RUBRO_ACT.
-           move COD-PROV of REG_ORDENAR to COD-PROV_ACT 
-           
+           move COD-PROV of REG_ORDENAR to COD-PROV_ACT
+
            PERFORM PROCESAR_ORDENADO until eof-ORDENAR.
            PERFORM EMITIR_TOTAL_PROOVEEDORES_POR_RUBRO.
            PERFORM EMITIR_TOTAL_RUBRO.
+           PERFORM EMITIR_TOTAL_GENERAL.
+           PERFORM EMITIR_EXCEPCIONES_PROV.
 
        PROCESAR_ORDENADO.
+           ADD 1 TO TOTAL-RELACIONES.
+
            IF RUBRO_ACT IS EQUAL TO RUBRO of REG_ORDENAR
                AND COD-PROV_ACT is not equal to COD-PROV of REG_ORDENAR
                    ADD 1 TO CONTADOR_PROV_POR_RUBRO
+                   ADD 1 TO TOTAL-PROVEEDORES-DISTINTOS
                    move COD-PROV of REG_ORDENAR to COD-PROV_ACT.
-           
+
            IF RUBRO_ACT IS NOT EQUAL TO RUBRO of REG_ORDENAR
                PERFORM EMITIR_TOTAL_PROOVEEDORES_POR_RUBRO
                PERFORM EMITIR_TOTAL_RUBRO
@@ -202,7 +358,10 @@
                PERFORM EMITIR_ENCABEZADO_RUBRO
                MOVE 0 TO CONTADOR_PROV_POR_RUBRO
                ADD 1 TO CONTADOR_TOTAL_RUBRO
-               MOVE RUBRO of REG_ORDENAR to RUBRO_ACT.
+               MOVE RUBRO of REG_ORDENAR to RUBRO_ACT
+               ADD 1 TO CONTADOR_PROV_POR_RUBRO
+               ADD 1 TO TOTAL-PROVEEDORES-DISTINTOS
+               MOVE COD-PROV of REG_ORDENAR to COD-PROV_ACT.
 
            DISPLAY COD-PROV of REG_ORDENAR"   "
                    CUIT-CONS of REG_ORDENAR " "
@@ -210,8 +369,8 @@
                    TEL OF REG_ORDENAR " "
                    DIR of REG_ORDENAR.
            ADD 1 TO LINEAS.
-           
-           RETURN ORDENAR RECORD INTO REG_ORDENAR.
+
+           RETURN ORDENAR RECORD INTO REG_ORDENAR AT END CONTINUE.
 
        VALIDAR_PAGINA.
            if(LINEAS + 1 > 60)
@@ -240,4 +399,27 @@
        move 1 to LINEAS.
        EMITIR_TOTAL_RUBRO.
        DISPLAY "TOTAL RUBROS: " CONTADOR_TOTAL_RUBRO.
-       move 1 to LINEAS.
\ No newline at end of file
+       move 1 to LINEAS.
+
+       EMITIR_TOTAL_GENERAL.
+       DISPLAY " ".
+       DISPLAY "TOTAL GENERAL DE RELACIONES PROVEEDOR-CONSORCIO: "
+               TOTAL-RELACIONES.
+       DISPLAY "TOTAL DE PROVEEDORES DISTINTOS: "
+               TOTAL-PROVEEDORES-DISTINTOS.
+       DISPLAY "TOTAL DE CONSORCIOS DISTINTOS: "
+               TOTAL-CONSORCIOS.
+       move 4 to LINEAS.
+
+       EMITIR_EXCEPCIONES_PROV.
+       if CONTADOR-EXC-PROV > 0
+           DISPLAY " "
+           DISPLAY "LISTADO DE PROVEEDORES NO ENCONTRADOS EN PRO"
+           DISPLAY "COD-PROV   CUIT-CONSORCIO"
+           move 1 to IDX-EXC
+           perform EMITIR_UNA_EXCEPCION_PROV CONTADOR-EXC-PROV times
+       end-if.
+
+       EMITIR_UNA_EXCEPCION_PROV.
+       DISPLAY COD-PROV-EXC(IDX-EXC) "   " CUIT-CONS-EXC(IDX-EXC).
+       add 1 to IDX-EXC.
