@@ -10,20 +10,30 @@
 		   assign to disk "C:\CONSOR-1.txt"
            organization is line sequential
            file status is fs-CONSOR-1.
-           
+
            select CONSOR-2
 		   assign to disk "C:\CONSOR-2.txt"
            organization is line sequential
            file status is fs-CONSOR-2.
-           
+
            select CONSOR-3
 		   assign to disk "C:\CONSOR-3.txt"
            organization is line sequential
            file status is fs-CONSOR-3.
-                                   
-           select ORDENAR ASSIGN TO SORT
+
+           select ESTADO
+		   assign to disk "C:\ESTADO.txt"
+           organization is line sequential
+           file status is fs-ESTADO.
+
+           select REPORTE
+		   assign to disk "C:\REPORTE.txt"
+           organization is line sequential
+           file status is fs-REPORTE.
+
+           select ORDENAR ASSIGN TO "WORK.TMP"
            file status is fs-ORDENAR.
-           
+
        data division.
        file section.
 		fd CONSOR-1.
@@ -31,42 +41,60 @@
 		     03 CUIT-CO pic 9(15).
 		     03 FECHA-ALTA.
                06 ANIO pic x(4).
-               06 FILL pic x(6).
+               06 FILL1 pic x(1).
+               06 MES pic x(2).
+               06 FILL2 pic x(1).
+               06 DIA pic x(2).
              03 FECHA-BAJA pic x(10).
              03 ESTADO_NUM pic 9(2).
              03 NOMBRE-CONSORCIO pic x(30).
              03 TEL pic x(15).
              03 DIR pic x(30).
-        
+
         fd CONSOR-2.
 		01 REG_CONSOR-2.
 		     03 CUIT-CO pic 9(15).
 		     03 FECHA-ALTA.
                06 ANIO pic x(4).
-               06 FILL pic x(6).
+               06 FILL1 pic x(1).
+               06 MES pic x(2).
+               06 FILL2 pic x(1).
+               06 DIA pic x(2).
              03 FECHA-BAJA pic x(10).
              03 ESTADO_NUM pic 9(2).
              03 NOMBRE-CONSORCIO pic x(30).
              03 TEL pic x(15).
              03 DIR pic x(30).
-             
+
         fd CONSOR-3.
 		01 REG_CONSOR-3.
 		     03 CUIT-CO pic 9(15).
 		     03 FECHA-ALTA.
                06 ANIO pic x(4).
-               06 FILL pic x(6).
+               06 FILL1 pic x(1).
+               06 MES pic x(2).
+               06 FILL2 pic x(1).
+               06 DIA pic x(2).
              03 FECHA-BAJA pic x(10).
              03 ESTADO_NUM pic 9(2).
              03 NOMBRE-CONSORCIO pic x(30).
              03 TEL pic x(15).
              03 DIR pic x(30).
-          
+
+        fd ESTADO.
+		01 REG_ESTADO.
+		     03 ESTADO_NUM pic 9(2).
+		     03 DESCRIP pic X(15).
+
+        fd REPORTE.
+        01 REG_REPORTE pic x(132).
+
         sd ORDENAR.
 		01 REG_ORDENAR.
 		     03 ANIO pic x(4).
+             03 MES pic x(2).
              03 ESTADO_NUM pic 9(2).
-             
+
        working-storage section.
        01 fs-CONSOR-1 pic xx.
 		     88 ok-CONSOR-1 value "00".
@@ -77,48 +105,91 @@
        01 fs-CONSOR-3 pic xx.
 		     88 ok-CONSOR-3 value "00".
 		     88 eof-CONSOR-3 value "10".
+       01 fs-ESTADO pic xx.
+		     88 ok-ESTADO value "00".
+		     88 eof-ESTADO value "10".
+       01 fs-REPORTE pic xx.
+		     88 ok-REPORTE value "00".
+		     88 eof-REPORTE value "10".
        01 fs-ORDENAR pic xx.
 		     88 ok-ORDENAR value "00".
 		     88 eof-ORDENAR value "10".
        01 REG_ORDENAR_ANT.
 		     03 ANIO pic x(4).
+             03 MES pic x(2).
              03 ESTADO_NUM pic 9(2).
        01 CONTADOR pic 999.
+
+       01 tablaEstado occurs 100 times.
+           03 ESTADO_NUM pic 9(2).
+           03 DESCRIP pic X(15).
+       01 indice pic 999.
+       01 IDX-ESTADO-HALLADO pic 999.
+       01 DESCRIP-ACT pic X(15).
+
+       01 PAGINAS pic 99.
+       01 LINEAS pic 9(8).
+       01 LINEASAAGREGAR pic 9(8).
+       01 WS-YYYY-MM-DD pic 9(8).
+       01 LINEA-REPORTE pic x(132).
+
        procedure division.
-       
+
+       perform cargarEstado.
+       open output REPORTE.
+       move 1 to PAGINAS.
+       move 0 to LINEAS.
+       perform imprimirEncabezado.
+
        sort ORDENAR
            ON ASCENDING ANIO of ORDENAR
+           ON ASCENDING MES of ORDENAR
            ON ASCENDING ESTADO_NUM of ORDENAR
        input procedure is entrada
        output procedure is salida.
-       
-       
+
+       close REPORTE.
        stop run.
-       
+
        salida.
-           display "Anio      Estado       Cantidad".
-           RETURN ORDENAR.
+           RETURN ORDENAR AT END CONTINUE.
            perform procesarOrdenado until eof-ORDENAR.
-       
+
        procesarOrdenado.
            move REG_ORDENAR to REG_ORDENAR_ANT.
            move 0 to CONTADOR.
-           perform contarEstadoPorAnio until eof-ORDENAR or 
+           perform contarEstadoPorAnio until eof-ORDENAR or
            ANIO of REG_ORDENAR <> ANIO of REG_ORDENAR_ANT or
+           MES of REG_ORDENAR <> MES of REG_ORDENAR_ANT or
            ESTADO_NUM of REG_ORDENAR <> ESTADO_NUM of REG_ORDENAR_ANT.
-           display ANIO of REG_ORDENAR_ANT "      "
-           ESTADO_NUM of REG_ORDENAR_ANT "           " CONTADOR.
-       
+
+           perform buscarDescripEstado.
+           move 1 to LINEASAAGREGAR.
+           perform validarPagina.
+
+           display ANIO of REG_ORDENAR_ANT "  " MES of REG_ORDENAR_ANT
+           "  " ESTADO_NUM of REG_ORDENAR_ANT "  " DESCRIP-ACT "  "
+           CONTADOR.
+
+           move spaces to LINEA-REPORTE.
+           string ANIO of REG_ORDENAR_ANT "  " MES of REG_ORDENAR_ANT
+               "  " ESTADO_NUM of REG_ORDENAR_ANT "  " DESCRIP-ACT
+               "  " CONTADOR
+               delimited by size into LINEA-REPORTE.
+           write REG_REPORTE from LINEA-REPORTE.
+
+           add LINEASAAGREGAR to LINEAS.
+
        contarEstadoPorAnio.
            move REG_ORDENAR to REG_ORDENAR_ANT.
            add 1 to CONTADOR.
-           RETURN ORDENAR.
+           RETURN ORDENAR AT END CONTINUE.
 
        entrada.
            open input CONSOR-1.
            open input CONSOR-2.
            open input CONSOR-3.
-           
+
            read CONSOR-1.
            read CONSOR-2.
            read CONSOR-3.
@@ -126,27 +197,80 @@
            perform procesarConsor1 until eof-CONSOR-1.
            perform procesarConsor2 until eof-CONSOR-2.
            perform procesarConsor3 until eof-CONSOR-3.
-           
+
            close CONSOR-1.
            close CONSOR-2.
            close CONSOR-3.
-           
+
        procesarConsor1.
            move ANIO of REG_CONSOR-1 to ANIO of REG_ORDENAR.
+           move MES of REG_CONSOR-1 to MES of REG_ORDENAR.
            move ESTADO_NUM of REG_CONSOR-1 to ESTADO_NUM of REG_ORDENAR.
            release REG_ORDENAR.
            read CONSOR-1.
-       
+
        procesarConsor2.
            move ANIO of REG_CONSOR-2 to ANIO of REG_ORDENAR.
+           move MES of REG_CONSOR-2 to MES of REG_ORDENAR.
            move ESTADO_NUM of REG_CONSOR-2 to ESTADO_NUM of REG_ORDENAR.
            release REG_ORDENAR.
            read CONSOR-2.
-       
+
        procesarConsor3.
            move ANIO of REG_CONSOR-3 to ANIO of REG_ORDENAR.
+           move MES of REG_CONSOR-3 to MES of REG_ORDENAR.
            move ESTADO_NUM of REG_CONSOR-3 to ESTADO_NUM of REG_ORDENAR.
            release REG_ORDENAR.
            read CONSOR-3.
-          
-       end program Program1.
\ No newline at end of file
+
+       cargarEstado.
+           open input ESTADO.
+           read ESTADO end-read.
+           move 1 to indice.
+           perform leerESTADO until eof-ESTADO or indice > 100.
+           if not eof-ESTADO
+               display "ADVERTENCIA: ESTADO.txt tiene mas de 100 "
+               "estados definidos; los restantes no se cargaron."
+           end-if.
+           close ESTADO.
+
+       leerESTADO.
+           move corresponding REG_ESTADO to tablaEstado(indice).
+           add 1 to indice.
+           read ESTADO end-read.
+
+       buscarDescripEstado.
+           move 1 to indice.
+           move 0 to IDX-ESTADO-HALLADO.
+           perform buscarUnEstado until indice > 100
+               or IDX-ESTADO-HALLADO > 0.
+           if IDX-ESTADO-HALLADO > 0
+               move DESCRIP of tablaEstado(IDX-ESTADO-HALLADO)
+                   to DESCRIP-ACT
+           else
+               move "DESCONOCIDO    " to DESCRIP-ACT
+           end-if.
+
+       buscarUnEstado.
+           if ESTADO_NUM of tablaEstado(indice)
+               = ESTADO_NUM of REG_ORDENAR_ANT
+               move indice to IDX-ESTADO-HALLADO
+           end-if.
+           add 1 to indice.
+
+       validarPagina.
+           if(LINEAS + LINEASAAGREGAR > 60)
+               add 1 to PAGINAS
+               perform imprimirEncabezado.
+
+       imprimirEncabezado.
+           accept WS-YYYY-MM-DD from date yyyymmdd.
+           display "Fecha: "WS-YYYY-MM-DD"                Hoja nro "
+           PAGINAS.
+           display "        LISTADO DE CONSORCIOS POR ANIO, MES Y "
+           "ESTADO".
+           display " ".
+           display "Anio  Mes  Estado  Descripcion       Cantidad".
+           move 4 to LINEAS.
+
+       end program Program1.
