@@ -0,0 +1,256 @@
+		identification division.
+		program-id. AltaConsorcio.
+
+		ENVIRONMENT division.
+		configuration section.
+
+		input-output section.
+		file-control.
+		     select ALTACONSOR
+		     assign to dynamic WS-PATH-ALTACONSOR
+             organization is line sequential
+             file status is fs-ALTACONSOR.
+
+             select CONSOR-DESTINO
+		     assign to dynamic WS-PATH-CONSOR-DESTINO
+             organization is line sequential
+             file status is fs-CONSOR-DESTINO.
+
+             select ESTADO
+		     assign to dynamic WS-PATH-ESTADO
+             organization is line sequential
+             file status is fs-ESTADO.
+
+             select EXCEPCIONES
+             assign to dynamic WS-PATH-EXCEPCIONES
+             organization is line sequential
+             file status is fs-EXCEPCIONES.
+
+		DATA division.
+		file section.
+		fd ALTACONSOR.
+		01 REG_ALTA.
+		     03 CUIT-CO pic 9(15).
+		     03 FECHA-ALTA pic x(10).
+             03 FECHA-BAJA pic x(10).
+             03 ESTADO_NUM pic 9(2).
+             03 NOMBRE-CONSORCIO pic x(30).
+             03 TEL pic x(15).
+             03 DIR pic x(30).
+
+        fd CONSOR-DESTINO.
+		01 REG_CONSOR-DESTINO.
+		     03 CUIT-CO pic 9(15).
+		     03 FECHA-ALTA pic x(10).
+             03 FECHA-BAJA pic x(10).
+             03 ESTADO_NUM pic 9(2).
+             03 NOMBRE-CONSORCIO pic x(30).
+             03 TEL pic x(15).
+             03 DIR pic x(30).
+
+        fd ESTADO.
+		01 REG_ESTADO.
+		     03 ESTADO_NUM pic 9(2).
+		     03 DESCRIP pic X(15).
+
+        fd EXCEPCIONES.
+        01 REG_EXCEPCION pic x(132).
+
+		working-storage section.
+        01 fs-ALTACONSOR pic xx.
+		     88 ok-ALTACONSOR value "00".
+		     88 eof-ALTACONSOR value "10".
+        01 fs-CONSOR-DESTINO pic xx.
+		     88 ok-CONSOR-DESTINO value "00".
+		     88 eof-CONSOR-DESTINO value "10".
+        01 fs-ESTADO pic xx.
+		     88 ok-ESTADO value "00".
+		     88 eof-ESTADO value "10".
+        01 fs-EXCEPCIONES pic xx.
+		     88 ok-EXCEPCIONES value "00".
+		     88 eof-EXCEPCIONES value "10".
+
+        01 WS-PATH-ALTACONSOR pic x(200) value "C:\ALTACONSOR.txt".
+        01 WS-PATH-CONSOR-DESTINO pic x(200) value "C:\CONSOR-1.txt".
+        01 WS-PATH-ESTADO pic x(200) value "C:\ESTADO.txt".
+        01 WS-PATH-EXCEPCIONES pic x(200) value "C:\ALTACONSOR-EXC.txt".
+        01 WS-ENV-VAL pic x(200).
+
+        01 tablaEstado occurs 100 times.
+            03 ESTADO_NUM pic 9(2).
+            03 DESCRIP pic X(15).
+        01 indice pic 999.
+        01 IDX-ESTADO-HALLADO pic 999.
+
+        01 ES-VALIDA pic x.
+            88 ALTA-ES-VALIDA value "S".
+        01 WS-MOTIVO pic x(80).
+
+        01 TOTAL-ALTAS-OK pic 9(6) value 0.
+        01 TOTAL-ALTAS-RECHAZADAS pic 9(6) value 0.
+
+        01 WS-ULTIMO-CUIT-DESTINO pic 9(15) value 0.
+
+      *        ---------------------------------------------------------
+      *        Alta de consorcios por transaccion: lee un lote de
+      *        novedades en el layout de REG_CONSOR-1, valida cada una
+      *        (CUIT, ESTADO_NUM conocido y nombre no blanco) y agrega
+      *        las validas al archivo CONSOR-x de destino; las
+      *        rechazadas se listan en un archivo de excepciones.
+      *        ---------------------------------------------------------
+		PROCEDURE division.
+           perform leerParametros.
+           perform cargarEstado.
+           perform leerUltimoCuitDestino.
+
+           open input ALTACONSOR.
+           open extend CONSOR-DESTINO.
+           open output EXCEPCIONES.
+
+           read ALTACONSOR end-read.
+           perform procesarAlta until eof-ALTACONSOR.
+
+           close ALTACONSOR.
+           close CONSOR-DESTINO.
+           close EXCEPCIONES.
+
+           display "Total de altas incorporadas: " TOTAL-ALTAS-OK.
+           display "Total de altas rechazadas: " TOTAL-ALTAS-RECHAZADAS.
+        stop run.
+
+      *        ---------------------------------------------------------
+      *        Parametros del run: rutas del lote de entrada, del
+      *        archivo CONSOR de destino, de ESTADO y de excepciones
+      *        ---------------------------------------------------------
+        leerParametros.
+           accept WS-ENV-VAL from environment "ALTACONSOR_ENTRADA".
+           if WS-ENV-VAL not = spaces
+               move WS-ENV-VAL to WS-PATH-ALTACONSOR
+           end-if.
+
+           accept WS-ENV-VAL from environment "ALTACONSOR_DESTINO".
+           if WS-ENV-VAL not = spaces
+               move WS-ENV-VAL to WS-PATH-CONSOR-DESTINO
+           end-if.
+
+           accept WS-ENV-VAL from environment "ALTACONSOR_ESTADO".
+           if WS-ENV-VAL not = spaces
+               move WS-ENV-VAL to WS-PATH-ESTADO
+           end-if.
+
+           accept WS-ENV-VAL from environment "ALTACONSOR_EXCEPCIONES".
+           if WS-ENV-VAL not = spaces
+               move WS-ENV-VAL to WS-PATH-EXCEPCIONES
+           end-if.
+
+      *        ---------------------------------------------------------
+      *        Lee el CUIT-CO del ultimo registro ya existente en
+      *        CONSOR-DESTINO, para poder validar que las altas que se
+      *        agreguen a continuacion mantengan el orden ascendente
+      *        que el merge de Program1 (determinarMenor) requiere.
+      *        ---------------------------------------------------------
+        leerUltimoCuitDestino.
+           move 0 to WS-ULTIMO-CUIT-DESTINO.
+           open input CONSOR-DESTINO.
+           if ok-CONSOR-DESTINO
+               read CONSOR-DESTINO end-read
+               perform leerUnConsorDestino until eof-CONSOR-DESTINO
+               close CONSOR-DESTINO
+           end-if.
+
+        leerUnConsorDestino.
+           move CUIT-CO of REG_CONSOR-DESTINO to WS-ULTIMO-CUIT-DESTINO.
+           read CONSOR-DESTINO end-read.
+
+      *        ---------------------------------------------------------
+      *        Carga ESTADO.txt en tablaEstado para validar ESTADO_NUM
+      *        ---------------------------------------------------------
+        cargarEstado.
+           open input ESTADO.
+           read ESTADO end-read.
+           move 1 to indice.
+           perform leerESTADO until eof-ESTADO or indice > 100.
+           if not eof-ESTADO
+               display "ADVERTENCIA: ESTADO.txt tiene mas de 100 "
+               "estados definidos; los restantes no se cargaron."
+           end-if.
+           close ESTADO.
+
+        leerESTADO.
+           move corresponding REG_ESTADO to tablaEstado(indice).
+           add 1 to indice.
+           read ESTADO end-read.
+
+        buscarEstado.
+           move 1 to indice.
+           move 0 to IDX-ESTADO-HALLADO.
+           perform buscarUnEstado until indice > 100
+               or IDX-ESTADO-HALLADO > 0.
+
+        buscarUnEstado.
+           if ESTADO_NUM of tablaEstado(indice) = ESTADO_NUM of REG_ALTA
+               move indice to IDX-ESTADO-HALLADO
+           end-if.
+           add 1 to indice.
+
+      *        ---------------------------------------------------------
+      *        Valida y procesa una transaccion de alta
+      *        ---------------------------------------------------------
+        procesarAlta.
+           move "S" to ES-VALIDA.
+           move spaces to WS-MOTIVO.
+           perform validarAlta.
+
+           if ALTA-ES-VALIDA
+               move REG_ALTA to REG_CONSOR-DESTINO
+               write REG_CONSOR-DESTINO
+               move CUIT-CO of REG_ALTA to WS-ULTIMO-CUIT-DESTINO
+               add 1 to TOTAL-ALTAS-OK
+           else
+               perform emitirExcepcion
+               add 1 to TOTAL-ALTAS-RECHAZADAS
+           end-if.
+
+           read ALTACONSOR end-read.
+
+        validarAlta.
+           perform buscarEstado.
+
+           if CUIT-CO of REG_ALTA is not numeric
+               or CUIT-CO of REG_ALTA = 0
+               move "N" to ES-VALIDA
+               move "CUIT-CO invalido" to WS-MOTIVO
+           else if NOMBRE-CONSORCIO of REG_ALTA = spaces
+               move "N" to ES-VALIDA
+               move "nombre de consorcio en blanco" to WS-MOTIVO
+           else if IDX-ESTADO-HALLADO = 0
+               move "N" to ES-VALIDA
+               move "ESTADO_NUM desconocido" to WS-MOTIVO
+           else if FECHA-ALTA of REG_ALTA(1:4) is not numeric
+              or FECHA-ALTA of REG_ALTA(6:2) is not numeric
+              or FECHA-ALTA of REG_ALTA(9:2) is not numeric
+              or (FECHA-ALTA of REG_ALTA(5:1) <> "/" and
+                  FECHA-ALTA of REG_ALTA(5:1) <> "-")
+              or (FECHA-ALTA of REG_ALTA(8:1) <> "/" and
+                  FECHA-ALTA of REG_ALTA(8:1) <> "-")
+               move "N" to ES-VALIDA
+               move "FECHA-ALTA mal formada" to WS-MOTIVO
+           else if CUIT-CO of REG_ALTA <= WS-ULTIMO-CUIT-DESTINO
+               move "N" to ES-VALIDA
+               move "CUIT-CO no respeta el orden de CONSOR-DESTINO"
+                   to WS-MOTIVO
+           end-if.
+
+      *        ---------------------------------------------------------
+      *        Escribe la transaccion rechazada junto con el motivo
+      *        ---------------------------------------------------------
+        emitirExcepcion.
+           move spaces to REG_EXCEPCION.
+           string CUIT-CO of REG_ALTA "  "
+               NOMBRE-CONSORCIO of REG_ALTA "  "
+               WS-MOTIVO
+               delimited by size into REG_EXCEPCION.
+           write REG_EXCEPCION.
+           display "RECHAZADA: " REG_EXCEPCION.
+
+		end program AltaConsorcio.
