@@ -24,6 +24,11 @@
                RECORD KEY REG_KEY
                FILE STATUS IS fs-CUITPROVOUT.
 
+           select CUITPROVEXC
+               assign to disk "CUITPROV.EXC"
+               organization is line sequential
+               FILE STATUS IS fs-CUITPROVEXC.
+
            select PROV
                assign to disk "PROV.INFO"
                organization is line sequential
@@ -54,6 +59,15 @@
                    03 FECHA-ALTA-OUT.
                        06 ANIO pic x(4).
                        06 FILL pic x(6).
+
+           fd CUITPROVEXC.
+               01 REG_CUITPROVEXC.
+                   03 CUIT-CONS-EXC pic 9(15).
+                   03 COD-PROV-EXC pic 9(08).
+                   03 FECHA-ALTA-EXC.
+                       06 ANIO pic x(4).
+                       06 FILL pic x(4).
+
            fd PROV.
                01 REG_PROV.
                    03 COD-PROV pic 9(8).
@@ -83,6 +97,10 @@
                88 ok-CUITPROVOUT value "00".
                88 eof-CUITPROVOUT value "10".
 
+           01 fs-CUITPROVEXC pic xx.
+               88 ok-CUITPROVEXC value "00".
+               88 eof-CUITPROVEXC value "10".
+
            01 fs-PROV pic xx.
                88 ok-PROV value "00".
                88 eof-PROV value "10".
@@ -94,6 +112,7 @@
        MAIN-PROCEDURE.
            OPEN input CUITPROV.
            OPEN OUTPUT CUITPROVOUT.
+           OPEN OUTPUT CUITPROVEXC.
 
            DISPLAY "ARCHIVO DE CONSORCIOS"
 
@@ -102,6 +121,7 @@
 
            CLOSE CUITPROV.
            CLOSE CUITPROVOUT.
+           CLOSE CUITPROVEXC.
 
            OPEN input PROV.
            OPEN OUTPUT PROVOUT.
@@ -137,11 +157,26 @@
 
 
            WRITE REG_CUITPROVOUT
-               INVALID KEY DISPLAY "CUIT REPETIDO"
+               INVALID KEY
+                   DISPLAY "CUIT REPETIDO"
+                   PERFORM grabar_CUITPROVEXC
            END-WRITE.
            DISPLAY REG_CUITPROV.
            READ CUITPROV.
 
+       grabar_CUITPROVEXC.
+
+           MOVE CUIT-CONS of REG_CUITPROV to CUIT-CONS-EXC of
+           REG_CUITPROVEXC.
+
+           MOVE COD-PROV of REG_CUITPROV to COD-PROV-EXC of
+           REG_CUITPROVEXC.
+
+           MOVE FECHA-ALTA of REG_CUITPROV to FECHA-ALTA-EXC of
+           REG_CUITPROVEXC.
+
+           WRITE REG_CUITPROVEXC.
+
 
        grabar_PROVOUT.
 
